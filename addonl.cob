@@ -0,0 +1,119 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. ADDONL.
+      AUTHOR. ALEX PIMENTA.
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT LEDGER ASSIGN TO "LEDGER"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS LEDGER-KEY.
+          SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS SEQUENTIAL.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD  LEDGER.
+          COPY LEDGREC.
+
+      FD  AUDITLOG.
+          COPY AUDITREC.
+
+      WORKING-STORAGE SECTION.
+          COPY ADDFLDS.
+
+          01 NUMBER1-IN PIC -(6)9.99.
+          01 NUMBER2-IN PIC -(6)9.99.
+          01 RESULT-OUT PIC -(6)9.99.
+
+          01 LEDGER-FOUND-SW PIC X(1) VALUE 'N'.
+              88 LEDGER-FOUND VALUE 'Y'.
+
+          01 RUN-DATE PIC 9(6).
+          01 RUN-TIME PIC 9(8).
+          01 RUN-JOB-ID PIC X(8).
+          01 RUN-USER-ID PIC X(8).
+
+          01 ONLINE-SEQ PIC 9(6) VALUE ZERO.
+          01 POST-ANSWER PIC X(1).
+          01 AGAIN-ANSWER PIC X(1) VALUE 'Y'.
+              88 KEEP-GOING VALUE 'Y'.
+
+      SCREEN SECTION.
+      01 ADDONL-INPUT-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE 'ARITHMETIC ONLINE MAINTENANCE'.
+          05 LINE 3 COLUMN 1 VALUE 'NUMBER1 :'.
+          05 LINE 3 COLUMN 15 PIC -(6)9.99 USING NUMBER1-IN.
+          05 LINE 4 COLUMN 1 VALUE 'NUMBER2 :'.
+          05 LINE 4 COLUMN 15 PIC -(6)9.99 USING NUMBER2-IN.
+
+      01 ADDONL-RESULT-SCREEN.
+          05 BLANK SCREEN.
+          05 LINE 1 COLUMN 1 VALUE 'ARITHMETIC ONLINE MAINTENANCE'.
+          05 LINE 6 COLUMN 1 VALUE 'RESULT  :'.
+          05 LINE 6 COLUMN 15 PIC -(6)9.99 FROM RESULT-OUT.
+          05 LINE 8 COLUMN 1 VALUE 'POST TO LEDGER/AUDITLOG (Y/N):'.
+          05 LINE 8 COLUMN 32 PIC X USING POST-ANSWER.
+          05 LINE 10 COLUMN 1 VALUE 'ANOTHER LOOKUP (Y/N):'.
+          05 LINE 10 COLUMN 23 PIC X USING AGAIN-ANSWER.
+
+      PROCEDURE DIVISION.
+          OPEN I-O LEDGER.
+          MOVE 'LEDGER' TO LEDGER-KEY.
+          READ LEDGER
+              INVALID KEY
+                  MOVE ZERO TO LEDGER-BALANCE
+              NOT INVALID KEY
+                  SET LEDGER-FOUND TO TRUE
+          END-READ.
+          ACCEPT RUN-DATE FROM DATE.
+          ACCEPT RUN-TIME FROM TIME.
+          DISPLAY "JOBID" UPON ENVIRONMENT-NAME.
+          ACCEPT RUN-JOB-ID FROM ENVIRONMENT-VALUE.
+          DISPLAY "USER" UPON ENVIRONMENT-NAME.
+          ACCEPT RUN-USER-ID FROM ENVIRONMENT-VALUE.
+          OPEN EXTEND AUDITLOG.
+          PERFORM DO-ONE-LOOKUP UNTIL NOT KEEP-GOING.
+          IF LEDGER-FOUND
+              REWRITE LEDGER-RECORD
+          ELSE
+              WRITE LEDGER-RECORD
+          END-IF.
+          CLOSE LEDGER.
+          CLOSE AUDITLOG.
+          STOP RUN.
+
+      DO-ONE-LOOKUP.
+          ADD 1 TO ONLINE-SEQ.
+          MOVE ZERO TO NUMBER1-IN NUMBER2-IN RESULT-OUT.
+          MOVE SPACE TO POST-ANSWER.
+          DISPLAY ADDONL-INPUT-SCREEN.
+          ACCEPT ADDONL-INPUT-SCREEN.
+          MOVE NUMBER1-IN TO NUMBER1.
+          MOVE NUMBER2-IN TO NUMBER2.
+          CALL 'ADDER' USING NUMBER1, NUMBER2, RESULT, ARITH-STATUS.
+          IF ARITH-OK
+              MOVE RESULT TO RESULT-OUT
+          ELSE
+              MOVE ZERO TO RESULT-OUT
+          END-IF.
+          DISPLAY ADDONL-RESULT-SCREEN.
+          ACCEPT ADDONL-RESULT-SCREEN.
+          IF ARITH-OK AND POST-ANSWER = 'Y'
+              PERFORM POST-TO-LEDGER-AND-AUDIT
+          END-IF.
+
+      POST-TO-LEDGER-AND-AUDIT.
+          ADD RESULT TO LEDGER-BALANCE.
+          MOVE RUN-DATE TO AUD-RUN-DATE.
+          MOVE RUN-TIME TO AUD-RUN-TIME.
+          MOVE RUN-JOB-ID TO AUD-JOB-ID.
+          MOVE RUN-USER-ID TO AUD-USER-ID.
+          MOVE ONLINE-SEQ TO AUD-TRAN-KEY.
+          MOVE 'ADD' TO AUD-OP-CODE.
+          MOVE NUMBER1 TO AUD-NUMBER1.
+          MOVE NUMBER2 TO AUD-NUMBER2.
+          MOVE RESULT TO AUD-RESULT.
+          WRITE AUDIT-RECORD.

@@ -0,0 +1,17 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. SUBTR.
+      AUTHOR. ALEX PIMENTA.
+
+      DATA DIVISION.
+      WORKING-STORAGE SECTION.
+
+      LINKAGE SECTION.
+          COPY ADDFLDS.
+
+      PROCEDURE DIVISION USING NUMBER1, NUMBER2, RESULT, ARITH-STATUS.
+          SET ARITH-OK TO TRUE.
+          COMPUTE RESULT ROUNDED = NUMBER1 - NUMBER2
+              ON SIZE ERROR
+                  SET ARITH-SIZE-ERROR TO TRUE
+          END-COMPUTE.
+          GOBACK.

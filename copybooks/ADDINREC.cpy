@@ -0,0 +1,7 @@
+      *> ADDINREC - transaction record for the ADDIN input file.
+      *> One record per arithmetic operation to be performed.
+       01 ADDIN-RECORD.
+           05 TRAN-KEY          PIC 9(6).
+           05 OP-CODE           PIC X(3).
+           05 NUMBER1           PIC S9(7)V99 COMP-3.
+           05 NUMBER2           PIC S9(7)V99 COMP-3.

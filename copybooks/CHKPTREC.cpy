@@ -0,0 +1,9 @@
+      *> CHKPTREC - checkpoint record for the CHKPT file. Holds the
+      *> last transaction key processed and the running totals needed
+      *> to resume an ARITHDRV batch that abended mid-run.
+       01 CHKPT-RECORD.
+           05 CHK-TRAN-KEY          PIC 9(6).
+           05 CHK-CTL-TOTAL         PIC S9(7)V99 COMP-3.
+           05 CHK-REJECT-COUNT      PIC 9(6).
+           05 CHK-LEDGER-BALANCE    PIC S9(7)V99 COMP-3.
+           05 CHK-PAGE-COUNT        PIC 9(4).

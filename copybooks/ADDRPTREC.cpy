@@ -0,0 +1,2 @@
+      *> ADDRPTREC - print line for the ADDRPT arithmetic batch report.
+       01 ADDRPT-RECORD PIC X(80).

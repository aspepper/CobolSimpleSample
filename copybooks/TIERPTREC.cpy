@@ -0,0 +1,3 @@
+      *> TIERPTREC - print line for the TIERPT control-total tie-out
+      *> report produced by the reconciliation step in ARITHDRV.
+       01 TIERPT-RECORD PIC X(80).

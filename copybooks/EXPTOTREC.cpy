@@ -0,0 +1,5 @@
+      *> EXPTOTREC - independently-supplied expected control total for
+      *> a batch/run, used by ARITHDRV to tie out its own CTL-TOTAL.
+       01 EXPTOT-RECORD.
+           05 EXP-BATCH-ID      PIC X(6).
+           05 EXP-TOTAL         PIC S9(7)V99 COMP-3.

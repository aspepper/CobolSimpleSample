@@ -0,0 +1,12 @@
+      *> AUDITREC - one line per computed transaction, appended to the
+      *> persistent AUDITLOG file for compliance sign-off.
+       01 AUDIT-RECORD.
+           05 AUD-RUN-DATE      PIC 9(6).
+           05 AUD-RUN-TIME      PIC 9(8).
+           05 AUD-JOB-ID        PIC X(8).
+           05 AUD-USER-ID       PIC X(8).
+           05 AUD-TRAN-KEY      PIC 9(6).
+           05 AUD-OP-CODE       PIC X(3).
+           05 AUD-NUMBER1       PIC S9(7)V99 COMP-3.
+           05 AUD-NUMBER2       PIC S9(7)V99 COMP-3.
+           05 AUD-RESULT        PIC S9(7)V99 COMP-3.

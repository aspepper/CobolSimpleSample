@@ -0,0 +1,12 @@
+      *> ADDFLDS - LINKAGE fields shared by the arithmetic subprograms
+      *> (ADDER, SUBTR, MULTR, DIVDR), called from the ARITHDRV batch
+      *> driver and from the ADDONL online maintenance transaction.
+       01 NUMBER1           PIC S9(7)V99 COMP-3.
+       01 NUMBER2           PIC S9(7)V99 COMP-3.
+       01 RESULT            PIC S9(7)V99 COMP-3.
+       01 ARITH-STATUS      PIC X(1).
+           88 ARITH-OK             VALUE '0'.
+           88 ARITH-ERROR          VALUE '1' '2' '3'.
+           88 ARITH-SIZE-ERROR     VALUE '1'.
+           88 ARITH-DIVIDE-BY-ZERO VALUE '2'.
+           88 ARITH-INVALID-OP     VALUE '3'.

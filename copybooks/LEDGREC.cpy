@@ -0,0 +1,6 @@
+      *> LEDGREC - balance-forward ledger master record, keyed by
+      *> LEDGER-KEY so a batch cycle can read the opening balance and
+      *> rewrite the closing balance at end of run.
+       01 LEDGER-RECORD.
+           05 LEDGER-KEY        PIC X(6).
+           05 LEDGER-BALANCE    PIC S9(7)V99 COMP-3.

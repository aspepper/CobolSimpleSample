@@ -0,0 +1,9 @@
+      *> ADDREJREC - reject record for the ADDREJ file. Holds a
+      *> transaction that could not be completed, with a reason code.
+       01 ADDREJ-RECORD.
+           05 REJ-TRAN-KEY      PIC 9(6).
+           05 REJ-OP-CODE       PIC X(3).
+           05 REJ-NUMBER1       PIC S9(7)V99 COMP-3.
+           05 REJ-NUMBER2       PIC S9(7)V99 COMP-3.
+           05 REJ-REASON-CODE   PIC X(1).
+           05 REJ-REASON-TEXT   PIC X(20).

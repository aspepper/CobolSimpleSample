@@ -0,0 +1,385 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. ARITHDRV.
+      AUTHOR. ALEX PIMENTA.
+
+      ENVIRONMENT DIVISION.
+      INPUT-OUTPUT SECTION.
+      FILE-CONTROL.
+          SELECT ADDIN ASSIGN TO "ADDIN"
+              ORGANIZATION IS SEQUENTIAL.
+          SELECT ADDRPT ASSIGN TO "ADDRPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT ADDREJ ASSIGN TO "ADDREJ"
+              ORGANIZATION IS SEQUENTIAL.
+          SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+              ORGANIZATION IS SEQUENTIAL.
+          SELECT LEDGER ASSIGN TO "LEDGER"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS LEDGER-KEY.
+          SELECT EXPTOT ASSIGN TO "EXPTOT"
+              ORGANIZATION IS SEQUENTIAL.
+          SELECT TIERPT ASSIGN TO "TIERPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+          SELECT CHKPT ASSIGN TO "CHKPT"
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS CHKPT-STATUS.
+
+      DATA DIVISION.
+      FILE SECTION.
+      FD  ADDIN.
+          COPY ADDINREC.
+
+      FD  ADDRPT.
+          COPY ADDRPTREC.
+
+      FD  ADDREJ.
+          COPY ADDREJREC.
+
+      FD  AUDITLOG.
+          COPY AUDITREC.
+
+      FD  LEDGER.
+          COPY LEDGREC.
+
+      FD  EXPTOT.
+          COPY EXPTOTREC.
+
+      FD  TIERPT.
+          COPY TIERPTREC.
+
+      FD  CHKPT.
+          COPY CHKPTREC.
+
+      WORKING-STORAGE SECTION.
+          01 RESULT PIC S9(7)V99 COMP-3.
+          01 ARITH-STATUS PIC X(1).
+              88 ARITH-OK             VALUE '0'.
+              88 ARITH-ERROR          VALUE '1' '2' '3'.
+              88 ARITH-SIZE-ERROR     VALUE '1'.
+              88 ARITH-DIVIDE-BY-ZERO VALUE '2'.
+              88 ARITH-INVALID-OP     VALUE '3'.
+          01 ADDIN-EOF-SW PIC X(1) VALUE 'N'.
+              88 ADDIN-EOF VALUE 'Y'.
+
+          01 RUN-DATE PIC 9(6).
+          01 RUN-DATE-X REDEFINES RUN-DATE.
+              05 RUN-DATE-YY PIC 9(2).
+              05 RUN-DATE-MM PIC 9(2).
+              05 RUN-DATE-DD PIC 9(2).
+          01 RUN-TIME PIC 9(8).
+          01 RUN-JOB-ID PIC X(8).
+          01 RUN-USER-ID PIC X(8).
+
+          01 LEDGER-FOUND-SW PIC X(1) VALUE 'N'.
+              88 LEDGER-FOUND VALUE 'Y'.
+
+          01 RUN-BATCH-ID PIC X(6).
+          01 EXPTOT-EOF-SW PIC X(1) VALUE 'N'.
+              88 EXPTOT-EOF VALUE 'Y'.
+          01 EXP-FOUND-SW PIC X(1) VALUE 'N'.
+              88 EXP-FOUND VALUE 'Y'.
+
+          01 CHKPT-STATUS PIC X(2).
+          01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 1.
+          01 RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE ZERO.
+          01 RESTART-SW PIC X(1) VALUE 'N'.
+              88 RESTART-REQUESTED VALUE 'Y'.
+          01 RESTART-TRAN-KEY PIC 9(6) VALUE ZERO.
+          01 PENDING-REC-SW PIC X(1) VALUE 'N'.
+              88 PENDING-RECORD VALUE 'Y'.
+
+          01 TIE-OUT-LINE.
+              05 FILLER PIC X(10) VALUE 'BATCH '.
+              05 TIE-BATCH-ID PIC X(6).
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(9) VALUE 'EXPECTED '.
+              05 TIE-EXPECTED PIC -ZZZZZZ9.99.
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(7) VALUE 'ACTUAL '.
+              05 TIE-ACTUAL PIC -ZZZZZZ9.99.
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 TIE-RESULT-TEXT PIC X(9).
+
+          01 LINES-PER-PAGE PIC 9(2) VALUE 20.
+          01 LINE-COUNT PIC 9(2) VALUE ZERO.
+          01 PAGE-COUNT PIC 9(4) VALUE ZERO.
+          01 CTL-TOTAL PIC S9(7)V99 COMP-3 VALUE ZERO.
+          01 REJECT-COUNT PIC 9(6) VALUE ZERO.
+
+          01 RPT-HEADING-LINE-1.
+              05 FILLER PIC X(10) VALUE SPACES.
+              05 FILLER PIC X(26)
+                  VALUE 'ARITHMETIC BATCH REPORT'.
+              05 FILLER PIC X(10) VALUE SPACES.
+              05 FILLER PIC X(5) VALUE 'DATE '.
+              05 H1-MM PIC 99.
+              05 FILLER PIC X(1) VALUE '/'.
+              05 H1-DD PIC 99.
+              05 FILLER PIC X(1) VALUE '/'.
+              05 H1-YY PIC 99.
+              05 FILLER PIC X(5) VALUE 'PAGE '.
+              05 H1-PAGE PIC ZZZ9.
+
+          01 RPT-HEADING-LINE-2.
+              05 FILLER PIC X(8) VALUE 'TRAN-KEY'.
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(2) VALUE 'OP'.
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(7) VALUE 'NUMBER1'.
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(7) VALUE 'NUMBER2'.
+              05 FILLER PIC X(3) VALUE SPACES.
+              05 FILLER PIC X(6) VALUE 'RESULT'.
+
+          01 RPT-DETAIL-LINE.
+              05 D-TRAN-KEY PIC 9(6).
+              05 FILLER PIC X(5) VALUE SPACES.
+              05 D-OP-CODE PIC X(3).
+              05 FILLER PIC X(4) VALUE SPACES.
+              05 D-NUMBER1 PIC -ZZZZZZ9.99.
+              05 FILLER PIC X(4) VALUE SPACES.
+              05 D-NUMBER2 PIC -ZZZZZZ9.99.
+              05 FILLER PIC X(4) VALUE SPACES.
+              05 D-RESULT PIC -ZZZZZZ9.99.
+
+          01 RPT-TOTAL-LINE.
+              05 FILLER PIC X(20) VALUE 'CONTROL TOTAL '.
+              05 T-CTL-TOTAL PIC -ZZZZZZ9.99.
+
+          01 RPT-REJECT-LINE.
+              05 FILLER PIC X(20) VALUE 'RECORDS REJECTED '.
+              05 T-REJECT-COUNT PIC ZZZZZ9.
+
+      PROCEDURE DIVISION.
+          OPEN INPUT ADDIN.
+          OPEN I-O LEDGER.
+          PERFORM READ-OPENING-BALANCE.
+          PERFORM CHECK-FOR-RESTART.
+          IF RESTART-REQUESTED
+              OPEN EXTEND ADDRPT
+              OPEN EXTEND ADDREJ
+              PERFORM SKIP-TO-RESTART-POINT
+                  UNTIL ADDIN-EOF OR PENDING-RECORD
+          ELSE
+              OPEN OUTPUT ADDRPT
+              OPEN OUTPUT ADDREJ
+          END-IF.
+          OPEN EXTEND AUDITLOG.
+          ACCEPT RUN-DATE FROM DATE.
+          ACCEPT RUN-TIME FROM TIME.
+          DISPLAY "JOBID" UPON ENVIRONMENT-NAME.
+          ACCEPT RUN-JOB-ID FROM ENVIRONMENT-VALUE.
+          DISPLAY "USER" UPON ENVIRONMENT-NAME.
+          ACCEPT RUN-USER-ID FROM ENVIRONMENT-VALUE.
+          DISPLAY "BATCHID" UPON ENVIRONMENT-NAME.
+          ACCEPT RUN-BATCH-ID FROM ENVIRONMENT-VALUE.
+          PERFORM WRITE-REPORT-HEADING.
+          PERFORM PROCESS-ADDIN-RECORD UNTIL ADDIN-EOF.
+          PERFORM WRITE-CONTROL-TOTAL.
+          PERFORM REWRITE-CLOSING-BALANCE.
+          PERFORM RECONCILE-CONTROL-TOTAL.
+          PERFORM CLEAR-CHECKPOINT.
+          CLOSE ADDIN.
+          CLOSE ADDRPT.
+          CLOSE ADDREJ.
+          CLOSE AUDITLOG.
+          CLOSE LEDGER.
+          STOP RUN.
+
+      RECONCILE-CONTROL-TOTAL.
+          OPEN INPUT EXPTOT.
+          OPEN OUTPUT TIERPT.
+          PERFORM FIND-EXPECTED-TOTAL
+              UNTIL EXPTOT-EOF OR EXP-FOUND.
+          MOVE RUN-BATCH-ID TO TIE-BATCH-ID.
+          MOVE CTL-TOTAL TO TIE-ACTUAL.
+          IF EXP-FOUND
+              MOVE EXP-TOTAL TO TIE-EXPECTED
+              IF EXP-TOTAL = CTL-TOTAL
+                  MOVE 'MATCH' TO TIE-RESULT-TEXT
+              ELSE
+                  MOVE 'MISMATCH' TO TIE-RESULT-TEXT
+              END-IF
+          ELSE
+              MOVE ZERO TO TIE-EXPECTED
+              MOVE 'NO-EXPTOT' TO TIE-RESULT-TEXT
+          END-IF.
+          WRITE TIERPT-RECORD FROM TIE-OUT-LINE.
+          CLOSE EXPTOT.
+          CLOSE TIERPT.
+
+      FIND-EXPECTED-TOTAL.
+          READ EXPTOT
+              AT END SET EXPTOT-EOF TO TRUE
+              NOT AT END
+                  IF EXP-BATCH-ID = RUN-BATCH-ID
+                      SET EXP-FOUND TO TRUE
+                  END-IF
+          END-READ.
+
+      READ-OPENING-BALANCE.
+          MOVE 'LEDGER' TO LEDGER-KEY.
+          READ LEDGER
+              INVALID KEY
+                  MOVE ZERO TO LEDGER-BALANCE
+              NOT INVALID KEY
+                  SET LEDGER-FOUND TO TRUE
+          END-READ.
+
+      REWRITE-CLOSING-BALANCE.
+          MOVE 'LEDGER' TO LEDGER-KEY.
+          IF LEDGER-FOUND
+              REWRITE LEDGER-RECORD
+          ELSE
+              WRITE LEDGER-RECORD
+          END-IF.
+
+      CHECK-FOR-RESTART.
+          OPEN INPUT CHKPT.
+          IF CHKPT-STATUS = '00'
+              READ CHKPT
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      SET RESTART-REQUESTED TO TRUE
+                      MOVE CHK-TRAN-KEY TO RESTART-TRAN-KEY
+                      MOVE CHK-CTL-TOTAL TO CTL-TOTAL
+                      MOVE CHK-REJECT-COUNT TO REJECT-COUNT
+                      MOVE CHK-LEDGER-BALANCE TO LEDGER-BALANCE
+                      MOVE CHK-PAGE-COUNT TO PAGE-COUNT
+              END-READ
+              CLOSE CHKPT
+          END-IF.
+
+      SKIP-TO-RESTART-POINT.
+          READ ADDIN
+              AT END SET ADDIN-EOF TO TRUE
+              NOT AT END
+                  IF TRAN-KEY > RESTART-TRAN-KEY
+                      SET PENDING-RECORD TO TRUE
+                  END-IF
+          END-READ.
+
+      WRITE-CHECKPOINT-RECORD.
+          MOVE TRAN-KEY TO CHK-TRAN-KEY.
+          MOVE CTL-TOTAL TO CHK-CTL-TOTAL.
+          MOVE REJECT-COUNT TO CHK-REJECT-COUNT.
+          MOVE LEDGER-BALANCE TO CHK-LEDGER-BALANCE.
+          MOVE PAGE-COUNT TO CHK-PAGE-COUNT.
+          OPEN OUTPUT CHKPT.
+          WRITE CHKPT-RECORD.
+          CLOSE CHKPT.
+
+      CLEAR-CHECKPOINT.
+          OPEN OUTPUT CHKPT.
+          CLOSE CHKPT.
+
+      PROCESS-ADDIN-RECORD.
+          IF PENDING-RECORD
+              MOVE 'N' TO PENDING-REC-SW
+              PERFORM CALL-ARITH-OPERATION
+          ELSE
+              READ ADDIN
+                  AT END SET ADDIN-EOF TO TRUE
+                  NOT AT END
+                      PERFORM CALL-ARITH-OPERATION
+              END-READ
+          END-IF.
+          IF NOT ADDIN-EOF
+              ADD 1 TO RECORDS-SINCE-CHECKPOINT
+              IF RECORDS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                  PERFORM WRITE-CHECKPOINT-RECORD
+                  MOVE ZERO TO RECORDS-SINCE-CHECKPOINT
+              END-IF
+          END-IF.
+
+      CALL-ARITH-OPERATION.
+          EVALUATE OP-CODE
+              WHEN 'ADD'
+                  CALL 'ADDER' USING NUMBER1, NUMBER2, RESULT,
+                      ARITH-STATUS
+              WHEN 'SUB'
+                  CALL 'SUBTR' USING NUMBER1, NUMBER2, RESULT,
+                      ARITH-STATUS
+              WHEN 'MUL'
+                  CALL 'MULTR' USING NUMBER1, NUMBER2, RESULT,
+                      ARITH-STATUS
+              WHEN 'DIV'
+                  CALL 'DIVDR' USING NUMBER1, NUMBER2, RESULT,
+                      ARITH-STATUS
+              WHEN OTHER
+                  SET ARITH-INVALID-OP TO TRUE
+          END-EVALUATE.
+          IF ARITH-OK
+              ADD RESULT TO CTL-TOTAL
+              ADD RESULT TO LEDGER-BALANCE
+              PERFORM WRITE-DETAIL-LINE
+              PERFORM WRITE-AUDIT-RECORD
+          ELSE
+              PERFORM WRITE-REJECT-RECORD
+          END-IF.
+
+      WRITE-AUDIT-RECORD.
+          MOVE RUN-DATE TO AUD-RUN-DATE.
+          MOVE RUN-TIME TO AUD-RUN-TIME.
+          MOVE RUN-JOB-ID TO AUD-JOB-ID.
+          MOVE RUN-USER-ID TO AUD-USER-ID.
+          MOVE TRAN-KEY TO AUD-TRAN-KEY.
+          MOVE OP-CODE TO AUD-OP-CODE.
+          MOVE NUMBER1 TO AUD-NUMBER1.
+          MOVE NUMBER2 TO AUD-NUMBER2.
+          MOVE RESULT TO AUD-RESULT.
+          WRITE AUDIT-RECORD.
+
+      WRITE-REJECT-RECORD.
+          ADD 1 TO REJECT-COUNT.
+          MOVE TRAN-KEY TO REJ-TRAN-KEY.
+          MOVE OP-CODE TO REJ-OP-CODE.
+          MOVE NUMBER1 TO REJ-NUMBER1.
+          MOVE NUMBER2 TO REJ-NUMBER2.
+          MOVE ARITH-STATUS TO REJ-REASON-CODE.
+          EVALUATE TRUE
+              WHEN ARITH-SIZE-ERROR
+                  MOVE 'RESULT SIZE ERROR' TO REJ-REASON-TEXT
+              WHEN ARITH-DIVIDE-BY-ZERO
+                  MOVE 'DIVIDE BY ZERO' TO REJ-REASON-TEXT
+              WHEN ARITH-INVALID-OP
+                  MOVE 'INVALID OP CODE' TO REJ-REASON-TEXT
+              WHEN OTHER
+                  MOVE 'UNKNOWN ERROR' TO REJ-REASON-TEXT
+          END-EVALUATE.
+          WRITE ADDREJ-RECORD.
+
+      WRITE-DETAIL-LINE.
+          IF LINE-COUNT >= LINES-PER-PAGE
+              PERFORM WRITE-REPORT-HEADING
+          END-IF.
+          MOVE TRAN-KEY TO D-TRAN-KEY.
+          MOVE OP-CODE TO D-OP-CODE.
+          MOVE NUMBER1 TO D-NUMBER1.
+          MOVE NUMBER2 TO D-NUMBER2.
+          MOVE RESULT TO D-RESULT.
+          WRITE ADDRPT-RECORD FROM RPT-DETAIL-LINE.
+          ADD 1 TO LINE-COUNT.
+
+      WRITE-REPORT-HEADING.
+          ADD 1 TO PAGE-COUNT.
+          MOVE RUN-DATE-MM TO H1-MM.
+          MOVE RUN-DATE-DD TO H1-DD.
+          MOVE RUN-DATE-YY TO H1-YY.
+          MOVE PAGE-COUNT TO H1-PAGE.
+          IF PAGE-COUNT > 1
+              WRITE ADDRPT-RECORD FROM RPT-HEADING-LINE-1
+                  BEFORE ADVANCING PAGE
+          ELSE
+              WRITE ADDRPT-RECORD FROM RPT-HEADING-LINE-1
+          END-IF.
+          WRITE ADDRPT-RECORD FROM RPT-HEADING-LINE-2.
+          MOVE ZERO TO LINE-COUNT.
+
+      WRITE-CONTROL-TOTAL.
+          MOVE CTL-TOTAL TO T-CTL-TOTAL.
+          WRITE ADDRPT-RECORD FROM RPT-TOTAL-LINE.
+          MOVE REJECT-COUNT TO T-REJECT-COUNT.
+          WRITE ADDRPT-RECORD FROM RPT-REJECT-LINE.

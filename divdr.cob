@@ -0,0 +1,21 @@
+      IDENTIFICATION DIVISION.
+      PROGRAM-ID. DIVDR.
+      AUTHOR. ALEX PIMENTA.
+
+      DATA DIVISION.
+      WORKING-STORAGE SECTION.
+
+      LINKAGE SECTION.
+          COPY ADDFLDS.
+
+      PROCEDURE DIVISION USING NUMBER1, NUMBER2, RESULT, ARITH-STATUS.
+          SET ARITH-OK TO TRUE.
+          IF NUMBER2 = ZERO
+              SET ARITH-DIVIDE-BY-ZERO TO TRUE
+          ELSE
+              COMPUTE RESULT ROUNDED = NUMBER1 / NUMBER2
+                  ON SIZE ERROR
+                      SET ARITH-SIZE-ERROR TO TRUE
+              END-COMPUTE
+          END-IF.
+          GOBACK.
